@@ -0,0 +1,28 @@
+//HELLODRV JOB (ACCTG),'NIGHTLY POSTING',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* HELLODRV - NIGHTLY BATCH STEP THAT DRIVES THE DAILY          *
+//*            TRANSACTION FILE THROUGH HELLO.                  *
+//*-------------------------------------------------------------*
+//* DATE       INIT  DESCRIPTION
+//* ---------  ----  -----------------------------------------
+//* 2026-08-09  DJ   ORIGINAL JCL FOR THE HELLODRV BATCH STEP.
+//* 2026-08-09  DJ   ADDED CHKPTF DD FOR CHECKPOINT/RESTART.
+//* 2026-08-09  DJ   ACCTMAST IS OPENED I-O AND REWRITTEN BY HELLO -
+//*                  CHANGED TO DISP=OLD FOR EXCLUSIVE UPDATE ACCESS.
+//* 2026-08-09  DJ   ADDED INTRATE DD - HELLO OPENS INT-RATE-FILE ON
+//*                  EVERY RUN REGARDLESS OF WHETHER ANY TRANSACTION
+//*                  IS AN INTEREST ACTION.  CHKPTF IS ALSO OPENED
+//*                  I-O AND REWRITTEN BY HELLODRV, SO IT GETS THE
+//*                  SAME DISP=OLD TREATMENT AS ACCTMAST.
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLODRV
+//STEPLIB  DD DSN=ACCTG.PROD.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=ACCTG.DAILY.TRANS,DISP=SHR
+//ACCTMAST DD DSN=ACCTG.PROD.ACCTMAST,DISP=OLD
+//INTRATE  DD DSN=ACCTG.PROD.INTRATE,DISP=SHR
+//JOURNAL  DD DSN=ACCTG.PROD.JOURNAL,DISP=MOD
+//CHKPTF   DD DSN=ACCTG.PROD.HELLODRV.CHKPT,DISP=OLD
+//RUNSUM   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
