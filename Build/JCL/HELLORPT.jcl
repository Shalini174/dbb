@@ -0,0 +1,24 @@
+//HELLORPT JOB (ACCTG),'EOD RECONCILIATION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* HELLORPT - END-OF-DAY STEP THAT RECONCILES THE TRANSACTION   *
+//*            JOURNAL AGAINST THE ACCOUNT MASTER.               *
+//*-------------------------------------------------------------*
+//* DATE       INIT  DESCRIPTION
+//* ---------  ----  -----------------------------------------
+//* 2026-08-09  DJ   ORIGINAL JCL FOR THE HELLORPT RECONCILIATION
+//*                  STEP.  RUN AFTER HELLODRV COMPLETES.
+//* 2026-08-09  DJ   DROPPED SRTJRNL'S DCB OVERRIDE - IT HARD-CODED
+//*                  LRECL=80 AGAINST JRNLREC'S ACTUAL 75-BYTE
+//*                  RECORD, AND NO OTHER DD IN THIS SYSTEM HARD-
+//*                  CODES RECFM/LRECL OVER THE PROGRAM'S FD/SD.
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLORPT
+//STEPLIB  DD DSN=ACCTG.PROD.LOADLIB,DISP=SHR
+//JOURNAL  DD DSN=ACCTG.PROD.JOURNAL,DISP=SHR
+//ACCTMAST DD DSN=ACCTG.PROD.ACCTMAST,DISP=SHR
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SRTJRNL  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
