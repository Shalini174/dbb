@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CHKPTREC.CPY                                                  *
+      * CHKPT-REC - SINGLE CONTROL RECORD HOLDING THE LAST TRANSACTION *
+      *             SEQUENCE NUMBER HELLODRV POSTED THROUGH HELLO, SO  *
+      *             A RESTARTED RUN CAN SKIP FORWARD PAST TRANSACTIONS *
+      *             ALREADY PROCESSED RATHER THAN RISK DOUBLE-POSTING. *
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------  ----  -----------------------------------------------
+      * 2026-08-09  DJ   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  CHKPT-REC.
+           02  CHKPT-RUN-ID            PIC X(08).
+           02  CHKPT-LAST-SEQ-NUMBER   PIC 9(06).
+           02  FILLER                  PIC X(66).
