@@ -0,0 +1,20 @@
+      ******************************************************************
+      * TRANREC.CPY                                                   *
+      * TRAN-REC - ONE INPUT TRANSACTION READ BY HELLODRV FROM THE     *
+      *            DAILY TRANSACTION FILE (TRANIN) AND USED TO BUILD   *
+      *            RCV-PARMS FOR THE CALL TO HELLO.                    *
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------  ----  -----------------------------------------------
+      * 2026-08-09  DJ   ORIGINAL LAYOUT.
+      * 2026-08-09  DJ   TRAN-AMOUNT NOW CARRIES TWO DECIMAL PLACES.
+      *                  ADDED TRAN-CURRENCY-CODE.
+      ******************************************************************
+       01  TRAN-REC.
+           02  TRAN-SEQ-NUMBER        PIC 9(06).
+           02  TRAN-ACCOUNT-NUMBER    PIC 9(10).
+           02  TRAN-ACTION            PIC X(10).
+           02  TRAN-AMOUNT            PIC 9(7)V99.
+           02  TRAN-TO-ACCOUNT-NUMBER PIC 9(10).
+           02  TRAN-CURRENCY-CODE     PIC X(03).
+           02  FILLER                 PIC X(08).
