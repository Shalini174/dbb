@@ -0,0 +1,15 @@
+      ******************************************************************
+      * INTRATE.CPY                                                   *
+      * INT-RATE-REC - ONE RECORD PER ACCOUNT TYPE ON THE INTEREST     *
+      *                RATE TABLE (INTRATE), KEYED BY INT-ACCT-TYPE.   *
+      *                INT-RATE IS THE PERIODIC RATE AS A DECIMAL      *
+      *                FRACTION (E.G. 0.0525 FOR 5.25 PERCENT).        *
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------  ----  -----------------------------------------------
+      * 2026-08-09  DJ   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  INT-RATE-REC.
+           02  INT-ACCT-TYPE       PIC X(02).
+           02  INT-RATE            PIC 9V9(4).
+           02  FILLER              PIC X(10).
