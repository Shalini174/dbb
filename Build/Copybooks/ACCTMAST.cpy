@@ -0,0 +1,26 @@
+      ******************************************************************
+      * ACCTMAST.CPY                                                  *
+      * ACCT-MASTER-REC - ONE RECORD PER ACCOUNT ON THE ACCOUNT        *
+      *                   MASTER FILE (ACCTMAST).  KEYED BY            *
+      *                   ACCT-NUMBER.                                 *
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------  ----  -----------------------------------------------
+      * 2026-08-09  DJ   ORIGINAL LAYOUT.
+      * 2026-08-09  DJ   ADDED ACCT-TYPE SO INTEREST POSTINGS CAN
+      *                  LOOK UP A RATE BY ACCOUNT TYPE.
+      * 2026-08-09  DJ   ACCT-BALANCE NOW CARRIES TWO DECIMAL PLACES
+      *                  AND ADDED ACCT-CURRENCY-CODE FOR ACCOUNTS
+      *                  SERVICED IN A SECOND CURRENCY.
+      ******************************************************************
+       01  ACCT-MASTER-REC.
+           02  ACCT-NUMBER         PIC 9(10).
+           02  ACCT-BALANCE        PIC 9(7)V99.
+           02  ACCT-STATUS         PIC X(01).
+               88  ACCT-STATUS-ACTIVE  VALUE 'A'.
+               88  ACCT-STATUS-CLOSED  VALUE 'C'.
+               88  ACCT-STATUS-FROZEN  VALUE 'F'.
+           02  ACCT-OPEN-DATE      PIC 9(08).
+           02  ACCT-TYPE           PIC X(02).
+           02  ACCT-CURRENCY-CODE  PIC X(03).
+           02  FILLER              PIC X(17).
