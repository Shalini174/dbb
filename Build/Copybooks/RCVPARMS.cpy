@@ -0,0 +1,51 @@
+      ******************************************************************
+      * RCVPARMS.CPY                                                  *
+      * RCV-PARMS - THE CALL INTERFACE BETWEEN HELLO AND ANY CALLER,   *
+      *             ONLINE OR BATCH.  COPIED BY HELLO (LINKAGE SECTION)*
+      *             AND BY ANY PROGRAM THAT CALLS HELLO (WORKING-      *
+      *             STORAGE SECTION, THEN CALL 'HELLO' USING RCV-PARMS)*
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------  ----  -----------------------------------------------
+      * 2026-08-09  DJ   ORIGINAL LAYOUT - ACCOUNT-BALANCE, ACCOUNT-
+      *                  BAL-REM, AMOUNT, ACTION.
+      * 2026-08-09  DJ   ADDED RETURN-CODE.
+      * 2026-08-09  DJ   ADDED TO-ACCOUNT-BALANCE/TO-ACCOUNT-BAL-REM
+      *                  FOR ACTION 'TRANSFER'.
+      * 2026-08-09  DJ   ADDED ACCOUNT-NUMBER/TO-ACCOUNT-NUMBER FOR THE
+      *                  ACCOUNT MASTER LOOKUP.  PULLED THIS LAYOUT OUT
+      *                  OF HELLO.CBL INTO ITS OWN COPYBOOK SO THE
+      *                  BATCH DRIVER CAN BUILD THE SAME PARAMETER
+      *                  BLOCK HELLO EXPECTS.
+      * 2026-08-09  DJ   ADDED RC-RATE-NOT-FOUND FOR ACTION 'INTEREST'
+      *                  WHEN THE ACCOUNT'S TYPE HAS NO ENTRY ON THE
+      *                  INTEREST RATE TABLE.
+      * 2026-08-09  DJ   ACCOUNT-BALANCE, ACCOUNT-BAL-REM, AMOUNT AND
+      *                  THE TO-ACCOUNT FIELDS NOW CARRY TWO DECIMAL
+      *                  PLACES.  ADDED CURRENCY-CODE AND
+      *                  RC-INVALID-CURRENCY.
+      * 2026-08-09  DJ   ADDED RC-INVALID-TRANSFER FOR A TRANSFER WHERE
+      *                  TO-ACCOUNT-NUMBER AND ACCOUNT-NUMBER ARE THE
+      *                  SAME ACCOUNT.  ACTION 'CLOSEFILES' IS A
+      *                  PSEUDO-ACTION THE BATCH DRIVER SENDS ONCE AT
+      *                  END OF RUN TO TELL HELLO TO CLOSE ITS FILES -
+      *                  IT NEEDS NO RETURN-CODE OF ITS OWN.
+      ******************************************************************
+       01  RCV-PARMS.
+           02  ACCOUNT-NUMBER      PIC 9(10) VALUE ZERO.
+           02  ACCOUNT-BALANCE     PIC 9(7)V99 VALUE ZERO.
+           02  ACCOUNT-BAL-REM     PIC 9(7)V99 VALUE ZERO.
+           02  AMOUNT              PIC 9(7)V99 VALUE ZERO.
+           02  ACTION              PIC X(10) VALUE SPACES.
+           02  CURRENCY-CODE       PIC X(03) VALUE SPACES.
+           02  RETURN-CODE         PIC 9(02) VALUE ZERO.
+               88  RC-POSTED-OK           VALUE 00.
+               88  RC-UNKNOWN-ACTION      VALUE 10.
+               88  RC-INSUFFICIENT-FUNDS  VALUE 20.
+               88  RC-ACCOUNT-NOT-FOUND   VALUE 30.
+               88  RC-RATE-NOT-FOUND      VALUE 40.
+               88  RC-INVALID-CURRENCY    VALUE 50.
+               88  RC-INVALID-TRANSFER    VALUE 60.
+           02  TO-ACCOUNT-NUMBER   PIC 9(10) VALUE ZERO.
+           02  TO-ACCOUNT-BALANCE  PIC 9(7)V99 VALUE ZERO.
+           02  TO-ACCOUNT-BAL-REM  PIC 9(7)V99 VALUE ZERO.
