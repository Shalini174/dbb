@@ -0,0 +1,24 @@
+      ******************************************************************
+      * JRNLREC.CPY                                                   *
+      * JOURNAL-REC - ONE RECORD PER POSTING ATTEMPT MADE BY HELLO,    *
+      *               WRITTEN TO THE TRANSACTION JOURNAL (JOURNAL)     *
+      *               FOR AUDIT TRAIL PURPOSES.                       *
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------  ----  -----------------------------------------------
+      * 2026-08-09  DJ   ORIGINAL LAYOUT.
+      * 2026-08-09  DJ   AMOUNT AND BALANCE FIELDS NOW CARRY TWO
+      *                  DECIMAL PLACES.  ADDED JRNL-CURRENCY-CODE.
+      ******************************************************************
+       01  JOURNAL-REC.
+           02  JRNL-ACCT-NUMBER    PIC 9(10).
+           02  JRNL-ACTION         PIC X(10).
+           02  JRNL-AMOUNT         PIC 9(7)V99.
+           02  JRNL-BAL-BEFORE     PIC 9(7)V99.
+           02  JRNL-BAL-AFTER      PIC 9(7)V99.
+           02  JRNL-CURRENCY-CODE  PIC X(03).
+           02  JRNL-RETURN-CODE    PIC 9(02).
+           02  JRNL-TIMESTAMP.
+               03  JRNL-DATE       PIC 9(08).
+               03  JRNL-TIME       PIC 9(08).
+           02  FILLER              PIC X(07).
