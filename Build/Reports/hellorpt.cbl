@@ -0,0 +1,296 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLORPT.
+000300 AUTHOR.         D JOSEPH.
+000400 INSTALLATION.   DEPOSIT ACCOUNTING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                               *
+001100* ---------  ----  ----------------------------------------- *
+001200* 2026-08-09  DJ   ORIGINAL END-OF-DAY RECONCILIATION        *
+001300*                  REPORT.  SORTS THE TRANSACTION JOURNAL     *
+001400*                  BY ACCOUNT NUMBER AND TIMESTAMP, TOTALS     *
+001500*                  DEBITS AND CREDITS PER ACCOUNT, AND          *
+001600*                  COMPARES THE COMPUTED ENDING BALANCE         *
+001700*                  AGAINST THE ACCOUNT MASTER'S ACTUAL          *
+001800*                  ACCT-BALANCE, FLAGGING MISMATCHES.           *
+001810* 2026-08-09  DJ   ONLY JOURNAL RECORDS WITH JRNL-RETURN-CODE    *
+001820*                  = 00 ARE NOW FOLDED INTO THE DEBIT/CREDIT     *
+001830*                  TOTALS AND THE ENDING BALANCE - A REJECTED    *
+001840*                  POSTING CARRIES ITS BEFORE-BALANCE AS ITS     *
+001850*                  JRNL-BAL-AFTER AND IS NOT A REAL MOVEMENT.    *
+001860*                  WIDENED RECON-LINE TO HOLD THE MISMATCH/NOT-  *
+001870*                  ON-MASTER FLAGS WITHOUT TRUNCATION, AND THE   *
+001880*                  AMOUNT FIELDS ARE NOW EDITED WITH A DECIMAL   *
+001890*                  POINT BEFORE BEING STRUNG INTO THE LINE.      *
+001891* 2026-08-09  DJ   WHEN AN ACCOUNT'S ONLY JOURNAL ACTIVITY THIS  *
+001892*                  RUN WAS REJECTED (NO JRNL-RETURN-CODE = 00    *
+001893*                  RECORD), WS-LAST-BAL-AFTER IS NOW SEEDED      *
+001894*                  FROM THE ACCOUNT MASTER'S OWN BALANCE INSTEAD *
+001895*                  OF STAYING AT ZERO, WHICH WAS FLAGGING A      *
+001896*                  FALSE **MISMATCH** FOR AN ACCOUNT THAT NEVER  *
+001897*                  ACTUALLY MOVED.                               *
+001900*-----------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT JOURNAL-FILE ASSIGN TO "JOURNAL"
+002700         ORGANIZATION IS SEQUENTIAL
+002800         ACCESS MODE IS SEQUENTIAL
+002900         FILE STATUS IS WS-JOURNAL-STATUS.
+003000     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+003100     SELECT SORTED-JOURNAL-FILE ASSIGN TO "SRTJRNL"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         ACCESS MODE IS SEQUENTIAL
+003400         FILE STATUS IS WS-SRTJRNL-STATUS.
+003500     SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS RANDOM
+003800         RECORD KEY IS ACCT-NUMBER
+003900         FILE STATUS IS WS-ACCTMAST-STATUS.
+004000     SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+004100         ORGANIZATION IS SEQUENTIAL
+004200         ACCESS MODE IS SEQUENTIAL
+004300         FILE STATUS IS WS-RECONRPT-STATUS.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  JOURNAL-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY JRNLREC.
+004900 SD  SORT-WORK-FILE.
+005000     COPY JRNLREC REPLACING ==JOURNAL-REC== BY ==SORT-JRNL-REC==.
+005100 FD  SORTED-JOURNAL-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY JRNLREC REPLACING ==JOURNAL-REC== BY ==SRT-JRNL-REC==.
+005400 FD  ACCT-MASTER-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600     COPY ACCTMAST.
+005700 FD  RECON-REPORT-FILE
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  RECON-LINE                  PIC X(100).
+006000 WORKING-STORAGE SECTION.
+006100*-----------------------------------------------------------*
+006200* FILE HANDLING SWITCHES.                                    *
+006300*-----------------------------------------------------------*
+006400 01  WS-FILE-SWITCHES.
+006500     02  WS-JOURNAL-STATUS   PIC X(02) VALUE '00'.
+006600     02  WS-SRTJRNL-STATUS   PIC X(02) VALUE '00'.
+006700     02  WS-ACCTMAST-STATUS  PIC X(02) VALUE '00'.
+006800         88  WS-ACCTMAST-OK        VALUE '00'.
+006900         88  WS-ACCTMAST-NOTFOUND  VALUE '23'.
+007000     02  WS-RECONRPT-STATUS  PIC X(02) VALUE '00'.
+007100     02  WS-SRTJRNL-EOF-SW   PIC X(01) VALUE 'N'.
+007200         88  WS-SRTJRNL-EOF        VALUE 'Y'.
+007300*-----------------------------------------------------------*
+007400* CONTROL-BREAK WORK AREA.                                   *
+007500*-----------------------------------------------------------*
+007600 01  WS-ACCOUNT-WORK-AREA.
+007700     02  WS-CURRENT-ACCT     PIC 9(10) VALUE ZERO.
+007800     02  WS-PREV-ACCT        PIC 9(10) VALUE ZERO.
+007900     02  WS-TOTAL-DEBITS     PIC 9(7)V99 VALUE ZERO.
+008000     02  WS-TOTAL-CREDITS    PIC 9(7)V99 VALUE ZERO.
+008100     02  WS-LAST-BAL-AFTER   PIC 9(7)V99 VALUE ZERO.
+008200     02  WS-MASTER-FOUND-SW  PIC X(01) VALUE 'N'.
+008300         88  WS-MASTER-FOUND       VALUE 'Y'.
+008305     02  WS-POSTED-SW        PIC X(01) VALUE 'N'.
+008307         88  WS-POSTED-FOUND       VALUE 'Y'.
+008310*-----------------------------------------------------------*
+008320* EDITED AMOUNT FIELDS FOR THE REPORT LINE - PUTS THE DECIMAL *
+008330* POINT BACK IN SO THE REPORT SHOWS DOLLARS AND CENTS.        *
+008340*-----------------------------------------------------------*
+008350 01  WS-EDITED-AMOUNTS.
+008360     02  WS-EDIT-DEBITS      PIC ZZZZZZ9.99.
+008370     02  WS-EDIT-CREDITS     PIC ZZZZZZ9.99.
+008380     02  WS-EDIT-JRNL-END    PIC ZZZZZZ9.99.
+008390     02  WS-EDIT-MASTER-BAL  PIC ZZZZZZ9.99.
+008400*-----------------------------------------------------------*
+008500* RUN TOTALS.                                                *
+008600*-----------------------------------------------------------*
+008700 01  WS-RUN-TOTALS.
+008800     02  WS-ACCOUNT-COUNT    PIC 9(7) VALUE ZERO.
+008900     02  WS-MISMATCH-COUNT   PIC 9(7) VALUE ZERO.
+009000 PROCEDURE DIVISION.
+009100*-----------------------------------------------------------*
+009200* 0000-MAINLINE - SORT THE JOURNAL BY ACCOUNT/TIMESTAMP,     *
+009300*                 ROLL IT UP BY ACCOUNT, AND WRITE THE        *
+009400*                 RECONCILIATION REPORT.                      *
+009500*-----------------------------------------------------------*
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009800     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+009900         UNTIL WS-SRTJRNL-EOF.
+010000     PERFORM 3000-WRITE-REPORT-TOTALS THRU 3000-EXIT.
+010100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010200     GOBACK.
+010300*-----------------------------------------------------------*
+010400* 1000-INITIALIZE - SORT THE JOURNAL, OPEN THE REMAINING      *
+010500*                   FILES, AND PRIME THE READ.                *
+010600*-----------------------------------------------------------*
+010700 1000-INITIALIZE.
+010800     SORT SORT-WORK-FILE
+010900         ON ASCENDING KEY JRNL-ACCT-NUMBER OF SORT-JRNL-REC
+011000                          JRNL-TIMESTAMP OF SORT-JRNL-REC
+011100         USING JOURNAL-FILE
+011200         GIVING SORTED-JOURNAL-FILE.
+011300     OPEN INPUT SORTED-JOURNAL-FILE.
+011400     OPEN INPUT ACCT-MASTER-FILE.
+011500     OPEN OUTPUT RECON-REPORT-FILE.
+011600     PERFORM 2100-READ-SORTED-JOURNAL THRU 2100-EXIT.
+011700     IF NOT WS-SRTJRNL-EOF
+011800         MOVE JRNL-ACCT-NUMBER OF SRT-JRNL-REC
+011900             TO WS-CURRENT-ACCT
+012000     END-IF.
+012100 1000-EXIT.
+012200     EXIT.
+012300*-----------------------------------------------------------*
+012400* 2000-PROCESS-ACCOUNT - ACCUMULATE EVERY JOURNAL RECORD FOR  *
+012500*                        ONE ACCOUNT NUMBER, THEN WRITE ITS    *
+012600*                        RECONCILIATION LINE.                  *
+012700*-----------------------------------------------------------*
+012800 2000-PROCESS-ACCOUNT.
+012900     MOVE WS-CURRENT-ACCT TO WS-PREV-ACCT.
+013000     MOVE ZERO TO WS-TOTAL-DEBITS WS-TOTAL-CREDITS
+013010         WS-LAST-BAL-AFTER.
+013020     MOVE 'N' TO WS-POSTED-SW.
+013100     PERFORM 2200-ACCUMULATE-ACCOUNT THRU 2200-EXIT
+013200         UNTIL WS-SRTJRNL-EOF
+013300         OR JRNL-ACCT-NUMBER OF SRT-JRNL-REC NOT = WS-PREV-ACCT.
+013400     PERFORM 2300-WRITE-ACCOUNT-LINE THRU 2300-EXIT.
+013500     IF NOT WS-SRTJRNL-EOF
+013600         MOVE JRNL-ACCT-NUMBER OF SRT-JRNL-REC
+013700             TO WS-CURRENT-ACCT
+013800     END-IF.
+013900 2000-EXIT.
+014000     EXIT.
+014100*-----------------------------------------------------------*
+014200* 2100-READ-SORTED-JOURNAL - READ THE NEXT SORTED JOURNAL     *
+014300*                            RECORD.                          *
+014400*-----------------------------------------------------------*
+014500 2100-READ-SORTED-JOURNAL.
+014600     READ SORTED-JOURNAL-FILE
+014700         AT END
+014800             SET WS-SRTJRNL-EOF TO TRUE
+014900     END-READ.
+015000 2100-EXIT.
+015100     EXIT.
+015200*-----------------------------------------------------------*
+015300* 2200-ACCUMULATE-ACCOUNT - FOLD ONE JOURNAL RECORD INTO THE  *
+015400*                           CURRENT ACCOUNT'S TOTALS.  A       *
+015500*                           TRANSFER RECORD IS TREATED AS A    *
+015600*                           DEBIT WHEN IT LOWERED THE BALANCE   *
+015700*                           AND A CREDIT WHEN IT RAISED IT.     *
+015800*-----------------------------------------------------------*
+015900 2200-ACCUMULATE-ACCOUNT.
+015910     IF JRNL-RETURN-CODE OF SRT-JRNL-REC = 00
+016000         EVALUATE JRNL-ACTION OF SRT-JRNL-REC
+016100             WHEN 'DEBIT'
+016200                 ADD JRNL-AMOUNT OF SRT-JRNL-REC
+016210                     TO WS-TOTAL-DEBITS
+016300             WHEN 'CREDIT'
+016400             WHEN 'INTEREST'
+016500                 ADD JRNL-AMOUNT OF SRT-JRNL-REC
+016510                     TO WS-TOTAL-CREDITS
+016600             WHEN 'TRANSFER'
+016700                 IF JRNL-BAL-AFTER OF SRT-JRNL-REC
+016800                     < JRNL-BAL-BEFORE OF SRT-JRNL-REC
+016900                     ADD JRNL-AMOUNT OF SRT-JRNL-REC
+017000                         TO WS-TOTAL-DEBITS
+017100                 ELSE
+017200                     ADD JRNL-AMOUNT OF SRT-JRNL-REC
+017300                         TO WS-TOTAL-CREDITS
+017400                 END-IF
+017500         END-EVALUATE
+017510         MOVE JRNL-BAL-AFTER OF SRT-JRNL-REC TO WS-LAST-BAL-AFTER
+017512         SET WS-POSTED-FOUND TO TRUE
+017520     END-IF.
+017700     PERFORM 2100-READ-SORTED-JOURNAL THRU 2100-EXIT.
+017800 2200-EXIT.
+017900     EXIT.
+018000*-----------------------------------------------------------*
+018100* 2300-WRITE-ACCOUNT-LINE - LOOK UP THE ACCOUNT MASTER AND     *
+018200*                           WRITE ONE RECONCILIATION LINE,     *
+018300*                           FLAGGING A MISMATCH WHEN THE        *
+018400*                           COMPUTED ENDING BALANCE DISAGREES   *
+018500*                           WITH THE MASTER'S ACCT-BALANCE.     *
+018600*-----------------------------------------------------------*
+018700 2300-WRITE-ACCOUNT-LINE.
+018800     ADD 1 TO WS-ACCOUNT-COUNT.
+018900     MOVE 'N' TO WS-MASTER-FOUND-SW.
+019000     MOVE WS-PREV-ACCT TO ACCT-NUMBER.
+019100     READ ACCT-MASTER-FILE
+019200         INVALID KEY
+019300             CONTINUE
+019400         NOT INVALID KEY
+019500             SET WS-MASTER-FOUND TO TRUE
+019600     END-READ.
+019605     IF WS-MASTER-FOUND AND NOT WS-POSTED-FOUND
+019607         MOVE ACCT-BALANCE TO WS-LAST-BAL-AFTER
+019609     END-IF.
+019610     MOVE WS-TOTAL-DEBITS TO WS-EDIT-DEBITS.
+019620     MOVE WS-TOTAL-CREDITS TO WS-EDIT-CREDITS.
+019630     MOVE WS-LAST-BAL-AFTER TO WS-EDIT-JRNL-END.
+019700     MOVE SPACES TO RECON-LINE.
+019800     IF WS-MASTER-FOUND
+019810         MOVE ACCT-BALANCE TO WS-EDIT-MASTER-BAL
+019900         IF WS-LAST-BAL-AFTER = ACCT-BALANCE
+020000             STRING WS-PREV-ACCT           DELIMITED BY SIZE
+020100                 '  DR '  WS-EDIT-DEBITS    DELIMITED BY SIZE
+020200                 '  CR '  WS-EDIT-CREDITS   DELIMITED BY SIZE
+020300                 '  JRNL-END ' WS-EDIT-JRNL-END DELIMITED BY SIZE
+020400                 '  MASTER '  WS-EDIT-MASTER-BAL DELIMITED BY SIZE
+020500                 '  BALANCED'                    DELIMITED BY SIZE
+020600                 INTO RECON-LINE
+020700         ELSE
+020800             ADD 1 TO WS-MISMATCH-COUNT
+020900             STRING WS-PREV-ACCT           DELIMITED BY SIZE
+021000                 '  DR '  WS-EDIT-DEBITS    DELIMITED BY SIZE
+021100                 '  CR '  WS-EDIT-CREDITS   DELIMITED BY SIZE
+021200                 '  JRNL-END ' WS-EDIT-JRNL-END DELIMITED BY SIZE
+021300                 '  MASTER '  WS-EDIT-MASTER-BAL DELIMITED BY SIZE
+021400                 '  **MISMATCH**'                DELIMITED BY SIZE
+021500                 INTO RECON-LINE
+021600         END-IF
+021700     ELSE
+021800         ADD 1 TO WS-MISMATCH-COUNT
+021900         STRING WS-PREV-ACCT              DELIMITED BY SIZE
+022000             '  DR '  WS-EDIT-DEBITS        DELIMITED BY SIZE
+022100             '  CR '  WS-EDIT-CREDITS       DELIMITED BY SIZE
+022200             '  JRNL-END ' WS-EDIT-JRNL-END DELIMITED BY SIZE
+022300             '  **NOT ON ACCOUNT MASTER**' DELIMITED BY SIZE
+022400             INTO RECON-LINE
+022500     END-IF.
+022600     WRITE RECON-LINE.
+022700 2300-EXIT.
+022800     EXIT.
+022900*-----------------------------------------------------------*
+023000* 3000-WRITE-REPORT-TOTALS - WRITE THE RUN TOTALS AT THE END  *
+023100*                            OF THE REPORT.                   *
+023200*-----------------------------------------------------------*
+023300 3000-WRITE-REPORT-TOTALS.
+023400     MOVE SPACES TO RECON-LINE.
+023500     STRING 'ACCOUNTS RECONCILED - ' DELIMITED BY SIZE
+023600         WS-ACCOUNT-COUNT DELIMITED BY SIZE
+023700         INTO RECON-LINE.
+023800     WRITE RECON-LINE.
+023900     MOVE SPACES TO RECON-LINE.
+024000     STRING 'ACCOUNTS MISMATCHED - ' DELIMITED BY SIZE
+024100         WS-MISMATCH-COUNT DELIMITED BY SIZE
+024200         INTO RECON-LINE.
+024300     WRITE RECON-LINE.
+024400 3000-EXIT.
+024500     EXIT.
+024600*-----------------------------------------------------------*
+024700* 9000-TERMINATE - CLOSE THE FILES.                          *
+024800*-----------------------------------------------------------*
+024900 9000-TERMINATE.
+025000     CLOSE SORTED-JOURNAL-FILE.
+025100     CLOSE ACCT-MASTER-FILE.
+025200     CLOSE RECON-REPORT-FILE.
+025300 9000-EXIT.
+025400     EXIT.
+025500 END PROGRAM HELLORPT.
