@@ -1,27 +1,393 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     HELLO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-
-       01  RCV-PARMS.
-           02  ACCOUNT-BALANCE  PIC 9(9) VALUE ZERO.
-           02  ACCOUNT-BAL-REM  PIC 9(9) VALUE ZERO.
-           02  AMOUNT           PIC 9(9) VALUE ZERO.
-           02  ACTION           PIC X(10) VALUE SPACES.
-
-       PROCEDURE DIVISION USING RCV-PARMS.
-       0001-MAIN.
-           DISPLAY 'INSIDE 0001-MAIN PARA'.
-           IF ACTION = 'DEBIT'
-            COMPUTE ACCOUNT-BAL-REM = ACCOUNT-BALANCE - AMOUNT
-           ELSE
-             IF ACTION = 'CREDIT'
-               COMPUTE ACCOUNT-BAL-REM = ACCOUNT-BALANCE + AMOUNT
-             END-IF
-           END-IF
-           GOBACK.
-       END PROGRAM HELLO.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLO.
+000300 AUTHOR.         D JOSEPH.
+000400 INSTALLATION.   DEPOSIT ACCOUNTING.
+000500 DATE-WRITTEN.   2024-02-11.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                               *
+001100* ---------  ----  ----------------------------------------- *
+001200* 2024-02-11  DJ   ORIGINAL POSTING ROUTINE - DEBIT/CREDIT.   *
+001300* 2026-08-09  DJ   REJECT DEBITS THAT WOULD OVERDRAW THE      *
+001400*                  ACCOUNT.  ACCOUNT-BAL-REM IS LEFT UNCHANGED*
+001500*                  WHEN AMOUNT EXCEEDS ACCOUNT-BALANCE.       *
+001550* 2026-08-09  DJ   ADDED RETURN-CODE TO RCV-PARMS SO CALLERS  *
+001560*                  CAN TELL POSTED/UNKNOWN ACTION/REJECTED    *
+001570*                  APART INSTEAD OF ALL LOOKING LIKE A NO-OP. *
+001580* 2026-08-09  DJ   ADDED ACTION 'TRANSFER' - DEBITS ONE       *
+001590*                  ACCOUNT AND CREDITS A SECOND ACCOUNT IN    *
+001591*                  THE SAME CALL.  SPLIT POSTING LOGIC OUT    *
+001592*                  INTO PER-ACTION PARAGRAPHS.                *
+001593* 2026-08-09  DJ   ADDED THE ACCOUNT MASTER FILE (ACCTMAST).  *
+001594*                  HELLO NOW READS THE BALANCE BY ACCOUNT-    *
+001595*                  NUMBER INSTEAD OF TRUSTING WHATEVER        *
+001596*                  ACCOUNT-BALANCE THE CALLER PASSES IN, AND   *
+001597*                  REWRITES THE MASTER AFTER A SUCCESSFUL      *
+001598*                  POST.  ADDED RC-ACCOUNT-NOT-FOUND.          *
+001599* 2026-08-09  DJ   ADDED THE TRANSACTION JOURNAL (JOURNAL).    *
+001601*                 ONE RECORD IS APPENDED PER ACCOUNT TOUCHED   *
+001602*                 ON EVERY CALL, POSTED OR NOT, SO THE DAILY   *
+001603*                 RUN CAN BE RECONSTRUCTED FOR AUDIT.          *
+001604* 2026-08-09  DJ   PULLED RCV-PARMS OUT INTO COPYBOOK RCVPARMS *
+001605*                 SO THE NEW NIGHTLY BATCH DRIVER CAN BUILD    *
+001606*                 THE SAME PARAMETER BLOCK TO CALL HELLO.      *
+001607* 2026-08-09  DJ   ADDED ACTION 'INTEREST'.  THE RATE IS       *
+001608*                 LOOKED UP ON THE NEW INTEREST RATE TABLE     *
+001609*                 (INTRATE) BY THE ACCOUNT'S ACCT-TYPE AND      *
+001610*                 CREDITED TO ACCOUNT-BAL-REM.                 *
+001611* 2026-08-09  DJ   BALANCE/AMOUNT FIELDS NOW CARRY TWO DECIMAL  *
+001612*                 PLACES (PIC 9(7)V99).  ADDED CURRENCY-CODE    *
+001613*                 TO RCV-PARMS - VALIDATED AGAINST THE          *
+001614*                 ACCOUNT MASTER'S CURRENCY BEFORE POSTING.     *
+001615* 2026-08-09  DJ   ACCOUNT-BAL-REM/TO-ACCOUNT-BAL-REM ARE NOW    *
+001616*                 DEFAULTED TO THE BALANCE JUST READ AS SOON AS *
+001617*                 IT IS READ, SO A PATH THAT REJECTS BEFORE      *
+001618*                 POSTING LEAVES BEFORE=AFTER IN THE JOURNAL     *
+001619*                 INSTEAD OF A PRIOR CALL'S STALE VALUE.         *
+001620*                 A CURRENCY MISMATCH NO LONGER SHORT-CIRCUITS   *
+001621*                 PAST THE JOURNAL WRITE - THE ACCOUNT WAS       *
+001622*                 FOUND, SO THE REJECTION IS RECORDED LIKE ANY   *
+001623*                 OTHER.  TRANSFER TO THE SAME ACCOUNT ON BOTH   *
+001624*                 SIDES IS NOW REJECTED WITH RC-INVALID-TRANSFER *
+001625*                 INSTEAD OF DOUBLE-POSTING THE ACCOUNT.  ADDED  *
+001626*                 ACTION 'CLOSEFILES' AND 1100-CLOSE-FILES SO    *
+001627*                 THE BATCH DRIVER CAN CLOSE ACCTMAST/JOURNAL/   *
+001628*                 INTRATE DETERMINISTICALLY AT END OF RUN.       *
+001629* 2026-08-09  DJ   RETURN-CODE IS NOW RESET TO RC-POSTED-OK AT   *
+001631*                 THE TOP OF 0001-MAIN INSTEAD OF BEING LEFT     *
+001632*                 WHATEVER A PRIOR CALL ON THE SAME RCV-PARMS    *
+001633*                 LEFT IT - A DRIVER THAT REUSES ONE PARAMETER   *
+001634*                 BLOCK ACROSS MANY CALLS WAS CARRYING A STALE   *
+001635*                 REJECTION CODE INTO THE NEXT, UNRELATED CALL.  *
+001636*                 A TRANSFER WHOSE TO-ACCOUNT IS NOT ON THE      *
+001637*                 MASTER NO LONGER SKIPS STRAIGHT TO 9999-EXIT - *
+001638*                 THE SOURCE ACCOUNT WAS FOUND, SO ITS JOURNAL   *
+001639*                 ENTRY IS STILL WRITTEN.                        *
+001641* 2026-08-09  DJ   ACCOUNT-NOT-FOUND ON THE PRIMARY ACCOUNT NO   *
+001642*                 LONGER SKIPS STRAIGHT TO 9999-EXIT EITHER - IT *
+001643*                 NOW FALLS THROUGH WITH A ZERO BEFORE/AFTER     *
+001644*                 BALANCE SO THE ATTEMPT IS JOURNALED LIKE ANY   *
+001645*                 OTHER REJECTION INSTEAD OF LEAVING NO RECORD   *
+001646*                 OF THE CALL AT ALL.                           *
+001650*-----------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.   IBM-370.
+002000 OBJECT-COMPUTER.   IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002110 FILE-CONTROL.
+002120     SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+002130         ORGANIZATION IS INDEXED
+002140         ACCESS MODE IS RANDOM
+002150         RECORD KEY IS ACCT-NUMBER
+002160         FILE STATUS IS WS-ACCTMAST-STATUS.
+002170     SELECT JOURNAL-FILE ASSIGN TO "JOURNAL"
+002180         ORGANIZATION IS SEQUENTIAL
+002190         ACCESS MODE IS SEQUENTIAL
+002195         FILE STATUS IS WS-JOURNAL-STATUS.
+002196     SELECT INT-RATE-FILE ASSIGN TO "INTRATE"
+002197         ORGANIZATION IS INDEXED
+002198         ACCESS MODE IS RANDOM
+002199         RECORD KEY IS INT-ACCT-TYPE
+002200         FILE STATUS IS WS-INTRATE-STATUS.
+002201 DATA DIVISION.
+002210 FILE SECTION.
+002220 FD  ACCT-MASTER-FILE
+002230     LABEL RECORDS ARE STANDARD.
+002240     COPY ACCTMAST.
+002250 FD  JOURNAL-FILE
+002260     LABEL RECORDS ARE STANDARD.
+002270     COPY JRNLREC.
+002280 FD  INT-RATE-FILE
+002290     LABEL RECORDS ARE STANDARD.
+002295     COPY INTRATE.
+002300 WORKING-STORAGE SECTION.
+002310*-----------------------------------------------------------*
+002320* FILE HANDLING SWITCHES AND WORK AREAS.                     *
+002330*-----------------------------------------------------------*
+002340 01  WS-FILE-SWITCHES.
+002350     02  WS-FIRST-CALL-SW    PIC X(01) VALUE 'Y'.
+002360         88  WS-FIRST-CALL         VALUE 'Y'.
+002370         88  WS-NOT-FIRST-CALL     VALUE 'N'.
+002375     02  WS-VALIDATION-SW    PIC X(01) VALUE 'N'.
+002376         88  WS-VALIDATION-FAILED  VALUE 'Y'.
+002380     02  WS-ACCTMAST-STATUS  PIC X(02) VALUE '00'.
+002390         88  WS-ACCTMAST-OK        VALUE '00'.
+002400         88  WS-ACCTMAST-NOTFOUND  VALUE '23'.
+002405     02  WS-JOURNAL-STATUS   PIC X(02) VALUE '00'.
+002406         88  WS-JOURNAL-OK         VALUE '00'.
+002407     02  WS-INTRATE-STATUS   PIC X(02) VALUE '00'.
+002408         88  WS-INTRATE-OK         VALUE '00'.
+002409         88  WS-INTRATE-NOTFOUND   VALUE '23'.
+002410 01  WS-ACCT-WORK-AREA.
+002420     02  WS-KEY-ACCT-NUMBER  PIC 9(10) VALUE ZERO.
+002430     02  WS-KEY-BALANCE      PIC 9(7)V99 VALUE ZERO.
+002434     02  WS-KEY-CURRENCY     PIC X(03) VALUE SPACES.
+002435     02  WS-KEY-ACCT-TYPE    PIC X(02) VALUE SPACES.
+002436     02  WS-KEY-RATE         PIC 9V9(4) VALUE ZERO.
+002437     02  WS-INTEREST-AMT     PIC 9(7)V99 VALUE ZERO.
+002440*
+002500 LINKAGE SECTION.
+002600*-----------------------------------------------------------*
+002700* RCV-PARMS - PASSED BY THE CALLER ON EVERY CALL TO HELLO.   *
+002800*-----------------------------------------------------------*
+002900     COPY RCVPARMS.
+003700*
+003800 PROCEDURE DIVISION USING RCV-PARMS.
+003900*-----------------------------------------------------------*
+004000* 0001-MAIN - READ THE ACCOUNT MASTER(S) INVOLVED, DISPATCH  *
+004100*             THE REQUESTED ACTION, POST IT, AND REWRITE     *
+004200*             THE ACCOUNT MASTER(S).                         *
+004300*-----------------------------------------------------------*
+004400 0001-MAIN.
+004500     DISPLAY 'INSIDE 0001-MAIN PARA'.
+004600     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+004610     IF ACTION = 'CLOSEFILES'
+004620         PERFORM 1100-CLOSE-FILES THRU 1100-EXIT
+004630         GO TO 9999-EXIT
+004640     END-IF.
+004700*
+004710     MOVE 'N' TO WS-VALIDATION-SW.
+004720     SET RC-POSTED-OK TO TRUE.
+004800     MOVE ACCOUNT-NUMBER TO WS-KEY-ACCT-NUMBER.
+004900     PERFORM 3000-READ-ACCT-MASTER THRU 3000-EXIT.
+005000     IF RC-ACCOUNT-NOT-FOUND
+005100         MOVE ZERO TO ACCOUNT-BALANCE
+005110         MOVE ZERO TO ACCOUNT-BAL-REM
+005120         MOVE 'Y' TO WS-VALIDATION-SW
+005200     ELSE
+005210         MOVE WS-KEY-BALANCE TO ACCOUNT-BALANCE
+005220         MOVE ACCOUNT-BALANCE TO ACCOUNT-BAL-REM
+005230     END-IF.
+005400*
+005410     IF NOT WS-VALIDATION-FAILED
+005415         AND CURRENCY-CODE NOT = WS-KEY-CURRENCY
+005420         DISPLAY 'HELLO: REJECTED - CURRENCY CODE MISMATCH'
+005430         SET RC-INVALID-CURRENCY TO TRUE
+005440         MOVE 'Y' TO WS-VALIDATION-SW
+005450     END-IF.
+005500     IF ACTION = 'TRANSFER' AND NOT WS-VALIDATION-FAILED
+005510         IF TO-ACCOUNT-NUMBER = ACCOUNT-NUMBER
+005520             DISPLAY 'HELLO: TRANSFER REJECTED - SAME ACCOUNT'
+005530                 ' ON BOTH SIDES'
+005540             SET RC-INVALID-TRANSFER TO TRUE
+005550             MOVE 'Y' TO WS-VALIDATION-SW
+005560         ELSE
+005600             MOVE TO-ACCOUNT-NUMBER TO WS-KEY-ACCT-NUMBER
+005700             PERFORM 3000-READ-ACCT-MASTER THRU 3000-EXIT
+005800             IF RC-ACCOUNT-NOT-FOUND
+005900                 MOVE 'Y' TO WS-VALIDATION-SW
+006000             ELSE
+006010                 MOVE WS-KEY-BALANCE TO TO-ACCOUNT-BALANCE
+006020                 MOVE TO-ACCOUNT-BALANCE TO TO-ACCOUNT-BAL-REM
+006030                 IF CURRENCY-CODE NOT = WS-KEY-CURRENCY
+006040                     DISPLAY 'HELLO: TRANSFER REJECTED - CURRENCY'
+006045                         ' MISMATCH'
+006050                     SET RC-INVALID-CURRENCY TO TRUE
+006060                     MOVE 'Y' TO WS-VALIDATION-SW
+006070                 END-IF
+006080             END-IF
+006200         END-IF
+006210     END-IF.
+006300*
+006310     IF NOT WS-VALIDATION-FAILED
+006400         EVALUATE ACTION
+006500             WHEN 'DEBIT'
+006600                 PERFORM 2000-PROCESS-DEBIT THRU 2000-EXIT
+006700             WHEN 'CREDIT'
+006800                 PERFORM 2100-PROCESS-CREDIT THRU 2100-EXIT
+006900             WHEN 'TRANSFER'
+007000                 PERFORM 2200-PROCESS-TRANSFER THRU 2200-EXIT
+007050             WHEN 'INTEREST'
+007060                 PERFORM 2300-PROCESS-INTEREST THRU 2300-EXIT
+007100             WHEN OTHER
+007200                 SET RC-UNKNOWN-ACTION TO TRUE
+007300         END-EVALUATE
+007310     END-IF.
+007400*
+007500     IF RC-POSTED-OK
+007600         MOVE ACCOUNT-NUMBER TO WS-KEY-ACCT-NUMBER
+007700         MOVE ACCOUNT-BAL-REM TO WS-KEY-BALANCE
+007800         PERFORM 3100-REWRITE-ACCT-MASTER THRU 3100-EXIT
+007900         IF ACTION = 'TRANSFER'
+008000             MOVE TO-ACCOUNT-NUMBER TO WS-KEY-ACCT-NUMBER
+008100             MOVE TO-ACCOUNT-BAL-REM TO WS-KEY-BALANCE
+008200             PERFORM 3100-REWRITE-ACCT-MASTER THRU 3100-EXIT
+008300         END-IF
+008400     END-IF.
+008410*
+008420     MOVE ACCOUNT-NUMBER TO JRNL-ACCT-NUMBER.
+008430     MOVE ACCOUNT-BALANCE TO JRNL-BAL-BEFORE.
+008440     MOVE ACCOUNT-BAL-REM TO JRNL-BAL-AFTER.
+008450     PERFORM 4000-WRITE-JOURNAL THRU 4000-EXIT.
+008460     IF ACTION = 'TRANSFER' AND RC-POSTED-OK
+008470         MOVE TO-ACCOUNT-NUMBER TO JRNL-ACCT-NUMBER
+008480         MOVE TO-ACCOUNT-BALANCE TO JRNL-BAL-BEFORE
+008490         MOVE TO-ACCOUNT-BAL-REM TO JRNL-BAL-AFTER
+008495         PERFORM 4000-WRITE-JOURNAL THRU 4000-EXIT
+008496     END-IF.
+008500*
+008600 9999-EXIT.
+008700     GOBACK.
+008800*-----------------------------------------------------------*
+008900* 1000-OPEN-FILES - OPEN THE ACCOUNT MASTER ON THE FIRST     *
+009000*                   CALL ONLY.  LEFT OPEN FOR THE LIFE OF     *
+009100*                   THE RUN SO REPEATED CALLS FROM A BATCH    *
+009200*                   DRIVER DO NOT RE-OPEN IT EACH TIME.       *
+009300*-----------------------------------------------------------*
+009400 1000-OPEN-FILES.
+009500     IF WS-FIRST-CALL
+009600         OPEN I-O ACCT-MASTER-FILE
+009650         OPEN EXTEND JOURNAL-FILE
+009660         OPEN INPUT INT-RATE-FILE
+009700         SET WS-NOT-FIRST-CALL TO TRUE
+009800     END-IF.
+009900 1000-EXIT.
+010000     EXIT.
+010010*-----------------------------------------------------------*
+010020* 1100-CLOSE-FILES - CLOSE ACCTMAST/JOURNAL/INTRATE.  THE      *
+010030*                    CALLER SENDS ACTION 'CLOSEFILES' ONCE,    *
+010040*                    AFTER THE LAST REAL TRANSACTION OF THE    *
+010050*                    RUN, SINCE HELLO HAS NO OTHER WAY TO KNOW  *
+010060*                    WHEN THE BATCH DRIVER HAS REACHED EOF.     *
+010070*-----------------------------------------------------------*
+010080 1100-CLOSE-FILES.
+010090     IF WS-NOT-FIRST-CALL
+010100         CLOSE ACCT-MASTER-FILE
+010110         CLOSE JOURNAL-FILE
+010120         CLOSE INT-RATE-FILE
+010130         SET WS-FIRST-CALL TO TRUE
+010140     END-IF.
+010150 1100-EXIT.
+010160     EXIT.
+010170*-----------------------------------------------------------*
+010200* 2000-PROCESS-DEBIT - POST A DEBIT TO ACCOUNT-BAL-REM,      *
+010300*                      REJECTING IT IF FUNDS ARE SHORT.      *
+010400*-----------------------------------------------------------*
+010500 2000-PROCESS-DEBIT.
+010600     IF AMOUNT > ACCOUNT-BALANCE
+010700         DISPLAY 'HELLO: DEBIT REJECTED - INSUFFICIENT FUNDS'
+010800         SET RC-INSUFFICIENT-FUNDS TO TRUE
+010900     ELSE
+011000         COMPUTE ACCOUNT-BAL-REM = ACCOUNT-BALANCE - AMOUNT
+011100         SET RC-POSTED-OK TO TRUE
+011200     END-IF.
+011300 2000-EXIT.
+011400     EXIT.
+011500*-----------------------------------------------------------*
+011600* 2100-PROCESS-CREDIT - POST A CREDIT TO ACCOUNT-BAL-REM.    *
+011700*-----------------------------------------------------------*
+011800 2100-PROCESS-CREDIT.
+011900     COMPUTE ACCOUNT-BAL-REM = ACCOUNT-BALANCE + AMOUNT.
+012000     SET RC-POSTED-OK TO TRUE.
+012100 2100-EXIT.
+012200     EXIT.
+012300*-----------------------------------------------------------*
+012400* 2200-PROCESS-TRANSFER - DEBIT ACCOUNT-BALANCE AND CREDIT   *
+012500*                         TO-ACCOUNT-BALANCE BY AMOUNT.      *
+012600*                         REJECTED IF THE SOURCE ACCOUNT      *
+012700*                         DOES NOT HAVE THE FUNDS, LEAVING    *
+012800*                         BOTH BAL-REM FIELDS UNCHANGED.      *
+012900*-----------------------------------------------------------*
+013000 2200-PROCESS-TRANSFER.
+013100     IF AMOUNT > ACCOUNT-BALANCE
+013200         DISPLAY 'HELLO: TRANSFER REJECTED - INSUFFICIENT FUNDS'
+013300         SET RC-INSUFFICIENT-FUNDS TO TRUE
+013400     ELSE
+013500         COMPUTE ACCOUNT-BAL-REM = ACCOUNT-BALANCE - AMOUNT
+013600         COMPUTE TO-ACCOUNT-BAL-REM = TO-ACCOUNT-BALANCE + AMOUNT
+013700         SET RC-POSTED-OK TO TRUE
+013800     END-IF.
+013900 2200-EXIT.
+014000     EXIT.
+014010*-----------------------------------------------------------*
+014020* 2300-PROCESS-INTEREST - LOOK UP THE RATE FOR THE ACCOUNT'S  *
+014030*                         TYPE AND CREDIT THE COMPUTED        *
+014040*                         INTEREST TO ACCOUNT-BAL-REM.         *
+014050*-----------------------------------------------------------*
+014060 2300-PROCESS-INTEREST.
+014080     PERFORM 3200-READ-RATE-TABLE THRU 3200-EXIT.
+014090     IF RC-RATE-NOT-FOUND
+014100         DISPLAY 'HELLO: INTEREST REJECTED - RATE NOT FOUND'
+014110     ELSE
+014120         COMPUTE WS-INTEREST-AMT ROUNDED =
+014130             ACCOUNT-BALANCE * WS-KEY-RATE
+014140         MOVE WS-INTEREST-AMT TO AMOUNT
+014150         COMPUTE ACCOUNT-BAL-REM = ACCOUNT-BALANCE + AMOUNT
+014160         SET RC-POSTED-OK TO TRUE
+014170     END-IF.
+014180 2300-EXIT.
+014190     EXIT.
+014195*-----------------------------------------------------------*
+014200* 3000-READ-ACCT-MASTER - RANDOM READ OF THE ACCOUNT MASTER   *
+014300*                         BY WS-KEY-ACCT-NUMBER.  RETURNS THE *
+014400*                         BALANCE IN WS-KEY-BALANCE.          *
+014500*-----------------------------------------------------------*
+014600 3000-READ-ACCT-MASTER.
+014700     MOVE WS-KEY-ACCT-NUMBER TO ACCT-NUMBER.
+014800     READ ACCT-MASTER-FILE
+014900         INVALID KEY
+015000             SET RC-ACCOUNT-NOT-FOUND TO TRUE
+015100             DISPLAY 'HELLO: ACCOUNT NOT FOUND - '
+015150                 WS-KEY-ACCT-NUMBER
+015200     END-READ.
+015300     IF WS-ACCTMAST-OK
+015400         MOVE ACCT-BALANCE TO WS-KEY-BALANCE
+015450         MOVE ACCT-TYPE TO WS-KEY-ACCT-TYPE
+015460         MOVE ACCT-CURRENCY-CODE TO WS-KEY-CURRENCY
+015500     END-IF.
+015600 3000-EXIT.
+015700     EXIT.
+015800*-----------------------------------------------------------*
+015900* 3100-REWRITE-ACCT-MASTER - RE-READ THE ACCOUNT MASTER BY    *
+016000*                            WS-KEY-ACCT-NUMBER AND REWRITE   *
+016100*                            IT WITH WS-KEY-BALANCE.          *
+016200*-----------------------------------------------------------*
+016300 3100-REWRITE-ACCT-MASTER.
+016400     MOVE WS-KEY-ACCT-NUMBER TO ACCT-NUMBER.
+016500     READ ACCT-MASTER-FILE
+016600         INVALID KEY
+016700             SET RC-ACCOUNT-NOT-FOUND TO TRUE
+016800     END-READ.
+016900     IF WS-ACCTMAST-OK
+017000         MOVE WS-KEY-BALANCE TO ACCT-BALANCE
+017100         REWRITE ACCT-MASTER-REC
+017200     END-IF.
+017300 3100-EXIT.
+017400     EXIT.
+017405*-----------------------------------------------------------*
+017406* 3200-READ-RATE-TABLE - RANDOM READ OF THE INTEREST RATE      *
+017407*                        TABLE BY WS-KEY-ACCT-TYPE.  RETURNS   *
+017408*                        THE RATE IN WS-KEY-RATE.              *
+017409*-----------------------------------------------------------*
+017410 3200-READ-RATE-TABLE.
+017411     MOVE WS-KEY-ACCT-TYPE TO INT-ACCT-TYPE.
+017412     READ INT-RATE-FILE
+017413         INVALID KEY
+017414             SET RC-RATE-NOT-FOUND TO TRUE
+017415     END-READ.
+017416     IF WS-INTRATE-OK
+017417         MOVE INT-RATE TO WS-KEY-RATE
+017418     END-IF.
+017419 3200-EXIT.
+017420     EXIT.
+017421*-----------------------------------------------------------*
+017422* 4000-WRITE-JOURNAL - APPEND ONE AUDIT RECORD FOR THE       *
+017430*                      ACCOUNT/ACTION JUST ATTEMPTED.         *
+017440*                      JRNL-ACCT-NUMBER, JRNL-BAL-BEFORE AND   *
+017450*                      JRNL-BAL-AFTER ARE SET BY THE CALLER    *
+017460*                      BEFORE THIS PARAGRAPH IS PERFORMED.     *
+017470*-----------------------------------------------------------*
+017480 4000-WRITE-JOURNAL.
+017490     MOVE ACTION TO JRNL-ACTION.
+017500     MOVE AMOUNT TO JRNL-AMOUNT.
+017505     MOVE CURRENCY-CODE TO JRNL-CURRENCY-CODE.
+017510     MOVE RETURN-CODE IN RCV-PARMS TO JRNL-RETURN-CODE.
+017520     ACCEPT JRNL-DATE FROM DATE YYYYMMDD.
+017530     ACCEPT JRNL-TIME FROM TIME.
+017550     WRITE JOURNAL-REC.
+017560 4000-EXIT.
+017570     EXIT.
+017580 END PROGRAM HELLO.
