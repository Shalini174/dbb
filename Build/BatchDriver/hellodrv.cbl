@@ -0,0 +1,287 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLODRV.
+000300 AUTHOR.         D JOSEPH.
+000400 INSTALLATION.   DEPOSIT ACCOUNTING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                               *
+001100* ---------  ----  ----------------------------------------- *
+001200* 2026-08-09  DJ   ORIGINAL NIGHTLY BATCH DRIVER.  READS THE  *
+001300*                  DAILY TRANSACTION FILE (TRANIN), CALLS      *
+001400*                  HELLO FOR EACH RECORD, AND WRITES A RUN      *
+001500*                  SUMMARY (RUNSUM) OF COUNTS PROCESSED AND    *
+001600*                  REJECTED.                                   *
+001650* 2026-08-09  DJ   ADDED CHECKPOINT/RESTART.  THE LAST          *
+001660*                  TRANSACTION SEQUENCE NUMBER POSTED THROUGH   *
+001670*                  HELLO IS SAVED TO CHKPTF AFTER EVERY CALL,   *
+001680*                  AND ON RESTART ANY TRANSACTION AT OR BELOW    *
+001690*                  THAT SEQUENCE NUMBER IS SKIPPED.              *
+001691* 2026-08-09  DJ   THE CHECKPOINT IS NOW RESET TO ZERO AT        *
+001692*                  9000-TERMINATE, SINCE REACHING THAT PARAGRAPH *
+001693*                  MEANS TRANIN WAS READ TO A CLEAN EOF - ONLY   *
+001694*                  AN ABEND MID-RUN LEAVES A NON-ZERO CHECKPOINT *
+001695*                  FOR THE NEXT RUN TO RESTART FROM.  OTHERWISE  *
+001696*                  TOMORROW'S TRANIN, STARTING AT SEQUENCE 1     *
+001697*                  AGAIN, WOULD HAVE EVERY TRANSACTION SKIPPED   *
+001698*                  AS "ALREADY PROCESSED".  ALSO SENDS HELLO     *
+001699*                  ACTION 'CLOSEFILES' AT TERMINATION SO ITS     *
+001700*                  OWN FILES ARE CLOSED RATHER THAN LEFT OPEN.   *
+001701* 2026-08-09  DJ   ADDED WS-INTEREST-COUNT - A POSTED INTEREST   *
+001702*                  CALL WAS FALLING THROUGH THE RUN SUMMARY'S    *
+001703*                  EVALUATE WITHOUT INCREMENTING ANY COUNTER.    *
+001704*                  ALSO COUNTED RC-INVALID-TRANSFER AS REJECTED. *
+001705* 2026-08-09  DJ   1100-OPEN-CHECKPOINT NOW WRITES THE INITIAL   *
+001706*                  ZERO CHKPT-REC WHEN THE READ (NOT JUST THE    *
+001707*                  OPEN) FINDS NO RECORD - CHKPTF IS DD'D        *
+001708*                  DISP=OLD, SO ON A REAL RUN THE INDEXED FILE   *
+001709*                  IS PRE-ALLOCATED EMPTY AND OPEN I-O SUCCEEDS  *
+001711*                  WITH NOTHING WRITTEN YET, WHICH LEFT THE     *
+001712*                  FIRST 2300-UPDATE-CHECKPOINT REWRITE WITH NO *
+001713*                  RECORD TO UPDATE.                            *
+001714*-----------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-370.
+002100 OBJECT-COMPUTER.   IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TRAN-FILE ASSIGN TO "TRANIN"
+002500         ORGANIZATION IS SEQUENTIAL
+002600         ACCESS MODE IS SEQUENTIAL
+002700         FILE STATUS IS WS-TRANIN-STATUS.
+002800     SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUM"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         ACCESS MODE IS SEQUENTIAL
+003100         FILE STATUS IS WS-RUNSUM-STATUS.
+003110     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTF"
+003120         ORGANIZATION IS INDEXED
+003130         ACCESS MODE IS RANDOM
+003140         RECORD KEY IS CHKPT-RUN-ID
+003150         FILE STATUS IS WS-CHKPT-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  TRAN-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600     COPY TRANREC.
+003700 FD  RUN-SUMMARY-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900 01  SUMMARY-LINE            PIC X(80).
+003950 FD  CHECKPOINT-FILE
+003960     LABEL RECORDS ARE STANDARD.
+003970     COPY CHKPTREC.
+004000 WORKING-STORAGE SECTION.
+004100*-----------------------------------------------------------*
+004200* FILE HANDLING SWITCHES.                                    *
+004300*-----------------------------------------------------------*
+004400 01  WS-FILE-SWITCHES.
+004500     02  WS-TRANIN-STATUS    PIC X(02) VALUE '00'.
+004600     02  WS-RUNSUM-STATUS    PIC X(02) VALUE '00'.
+004610     02  WS-CHKPT-STATUS     PIC X(02) VALUE '00'.
+004620         88  WS-CHKPT-OK           VALUE '00'.
+004630         88  WS-CHKPT-NOT-FOUND    VALUE '35'.
+004700     02  WS-TRANIN-EOF-SW    PIC X(01) VALUE 'N'.
+004800         88  WS-TRANIN-EOF         VALUE 'Y'.
+004900*-----------------------------------------------------------*
+005000* RUN COUNTERS.                                              *
+005100*-----------------------------------------------------------*
+005200 01  WS-RUN-COUNTERS.
+005300     02  WS-DEBIT-COUNT      PIC 9(7) VALUE ZERO.
+005400     02  WS-CREDIT-COUNT     PIC 9(7) VALUE ZERO.
+005500     02  WS-TRANSFER-COUNT   PIC 9(7) VALUE ZERO.
+005550     02  WS-INTEREST-COUNT   PIC 9(7) VALUE ZERO.
+005600     02  WS-REJECTED-COUNT   PIC 9(7) VALUE ZERO.
+005700     02  WS-UNKNOWN-COUNT    PIC 9(7) VALUE ZERO.
+005710     02  WS-SKIPPED-COUNT    PIC 9(7) VALUE ZERO.
+005800*-----------------------------------------------------------*
+005810* CHECKPOINT/RESTART WORK AREA.                              *
+005820*-----------------------------------------------------------*
+005830 01  WS-CHECKPOINT-WORK-AREA.
+005840     02  WS-LAST-POSTED-SEQ  PIC 9(06) VALUE ZERO.
+005850*-----------------------------------------------------------*
+005900* PARAMETER BLOCK PASSED TO HELLO ON EVERY CALL.             *
+006000*-----------------------------------------------------------*
+006100     COPY RCVPARMS.
+006300 PROCEDURE DIVISION.
+006400*-----------------------------------------------------------*
+006500* 0000-MAINLINE - DRIVE THE TRANSACTION FILE THROUGH HELLO   *
+006600*                 AND WRITE THE RUN SUMMARY.                 *
+006700*-----------------------------------------------------------*
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007000     PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+007100         UNTIL WS-TRANIN-EOF.
+007200     PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT.
+007300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007400     GOBACK.
+007500*-----------------------------------------------------------*
+007600* 1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ.       *
+007700*-----------------------------------------------------------*
+007800 1000-INITIALIZE.
+007900     OPEN INPUT TRAN-FILE.
+008000     OPEN OUTPUT RUN-SUMMARY-FILE.
+008050     PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT.
+008100     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008320*-----------------------------------------------------------*
+008330* 1100-OPEN-CHECKPOINT - OPEN CHKPTF, CREATING IT WITH A      *
+008340*                        ZERO CHECKPOINT IF THIS IS THE FIRST *
+008350*                        RUN, THEN READ THE LAST SEQUENCE     *
+008360*                        NUMBER POSTED BY ANY PRIOR RUN.      *
+008370*-----------------------------------------------------------*
+008380 1100-OPEN-CHECKPOINT.
+008390     OPEN I-O CHECKPOINT-FILE.
+008400     IF WS-CHKPT-NOT-FOUND
+008410         OPEN OUTPUT CHECKPOINT-FILE
+008420         MOVE 'HELLODRV' TO CHKPT-RUN-ID
+008430         MOVE ZERO TO CHKPT-LAST-SEQ-NUMBER
+008440         WRITE CHKPT-REC
+008450         CLOSE CHECKPOINT-FILE
+008460         OPEN I-O CHECKPOINT-FILE
+008470     END-IF.
+008480     MOVE 'HELLODRV' TO CHKPT-RUN-ID.
+008490     READ CHECKPOINT-FILE
+008500         INVALID KEY
+008510             MOVE ZERO TO CHKPT-LAST-SEQ-NUMBER
+008515             WRITE CHKPT-REC
+008520     END-READ.
+008530     MOVE CHKPT-LAST-SEQ-NUMBER TO WS-LAST-POSTED-SEQ.
+008540     IF WS-LAST-POSTED-SEQ > ZERO
+008550         DISPLAY 'HELLODRV: RESTARTING AFTER SEQUENCE '
+008560             WS-LAST-POSTED-SEQ
+008570     END-IF.
+008580 1100-EXIT.
+008590     EXIT.
+008600*-----------------------------------------------------------*
+008610* 2000-PROCESS-TRAN - CALL HELLO FOR THE CURRENT TRANSACTION *
+008620*                     UNLESS A PRIOR RUN ALREADY POSTED IT,  *
+008630*                     THEN READ THE NEXT ONE.                *
+008640*-----------------------------------------------------------*
+008650 2000-PROCESS-TRAN.
+008660     IF TRAN-SEQ-NUMBER > WS-LAST-POSTED-SEQ
+008670         PERFORM 2200-CALL-HELLO THRU 2200-EXIT
+008680         PERFORM 2300-UPDATE-CHECKPOINT THRU 2300-EXIT
+008690     ELSE
+008700         ADD 1 TO WS-SKIPPED-COUNT
+008710     END-IF.
+008720     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+009100 2000-EXIT.
+009200     EXIT.
+009300*-----------------------------------------------------------*
+009400* 2100-READ-TRAN - READ THE NEXT TRANSACTION FROM TRANIN.    *
+009500*-----------------------------------------------------------*
+009600 2100-READ-TRAN.
+009700     READ TRAN-FILE
+009800         AT END
+009900             SET WS-TRANIN-EOF TO TRUE
+010000     END-READ.
+010100 2100-EXIT.
+010200     EXIT.
+010300*-----------------------------------------------------------*
+010400* 2200-CALL-HELLO - BUILD RCV-PARMS FROM THE TRANSACTION AND *
+010500*                   CALL HELLO, THEN TALLY THE RESULT.       *
+010600*-----------------------------------------------------------*
+010700 2200-CALL-HELLO.
+010800     MOVE TRAN-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+010900     MOVE TRAN-ACTION TO ACTION.
+011000     MOVE TRAN-AMOUNT TO AMOUNT.
+011100     MOVE TRAN-TO-ACCOUNT-NUMBER TO TO-ACCOUNT-NUMBER.
+011150     MOVE TRAN-CURRENCY-CODE TO CURRENCY-CODE.
+011200     CALL 'HELLO' USING RCV-PARMS.
+011300     EVALUATE TRUE
+011400         WHEN RC-INSUFFICIENT-FUNDS OR RC-ACCOUNT-NOT-FOUND
+011410              OR RC-RATE-NOT-FOUND OR RC-INVALID-CURRENCY
+011420              OR RC-INVALID-TRANSFER
+011500             ADD 1 TO WS-REJECTED-COUNT
+011600         WHEN RC-UNKNOWN-ACTION
+011700             ADD 1 TO WS-UNKNOWN-COUNT
+011800         WHEN RC-POSTED-OK
+011900             EVALUATE ACTION
+012000                 WHEN 'DEBIT'
+012100                     ADD 1 TO WS-DEBIT-COUNT
+012200                 WHEN 'CREDIT'
+012300                     ADD 1 TO WS-CREDIT-COUNT
+012400                 WHEN 'TRANSFER'
+012500                     ADD 1 TO WS-TRANSFER-COUNT
+012550                 WHEN 'INTEREST'
+012560                     ADD 1 TO WS-INTEREST-COUNT
+012600             END-EVALUATE
+012700     END-EVALUATE.
+012800 2200-EXIT.
+012900     EXIT.
+012920*-----------------------------------------------------------*
+012930* 2300-UPDATE-CHECKPOINT - RECORD THE TRANSACTION JUST PASSED *
+012940*                          THROUGH HELLO AS THE LAST ONE      *
+012950*                          PROCESSED, SO A RESTART WILL SKIP  *
+012960*                          PAST IT.                           *
+012970*-----------------------------------------------------------*
+012980 2300-UPDATE-CHECKPOINT.
+012990     MOVE TRAN-SEQ-NUMBER TO WS-LAST-POSTED-SEQ.
+013000     MOVE TRAN-SEQ-NUMBER TO CHKPT-LAST-SEQ-NUMBER.
+013010     REWRITE CHKPT-REC.
+013020 2300-EXIT.
+013030     EXIT.
+013100*-----------------------------------------------------------*
+013110* 3000-WRITE-SUMMARY - WRITE THE RUN SUMMARY TO RUNSUM.      *
+013120*-----------------------------------------------------------*
+013130 3000-WRITE-SUMMARY.
+013140     MOVE SPACES TO SUMMARY-LINE.
+013150     STRING 'HELLODRV RUN SUMMARY' DELIMITED BY SIZE
+013160         INTO SUMMARY-LINE.
+013170     WRITE SUMMARY-LINE.
+013180     MOVE SPACES TO SUMMARY-LINE.
+013190     STRING 'DEBITS PROCESSED    - ' DELIMITED BY SIZE
+013200         WS-DEBIT-COUNT DELIMITED BY SIZE
+013210         INTO SUMMARY-LINE.
+013220     WRITE SUMMARY-LINE.
+013230     MOVE SPACES TO SUMMARY-LINE.
+013240     STRING 'CREDITS PROCESSED   - ' DELIMITED BY SIZE
+013250         WS-CREDIT-COUNT DELIMITED BY SIZE
+013260         INTO SUMMARY-LINE.
+013270     WRITE SUMMARY-LINE.
+013280     MOVE SPACES TO SUMMARY-LINE.
+013290     STRING 'TRANSFERS PROCESSED - ' DELIMITED BY SIZE
+013300         WS-TRANSFER-COUNT DELIMITED BY SIZE
+013310         INTO SUMMARY-LINE.
+013320     WRITE SUMMARY-LINE.
+013321     MOVE SPACES TO SUMMARY-LINE.
+013322     STRING 'INTEREST POSTED     - ' DELIMITED BY SIZE
+013323         WS-INTEREST-COUNT DELIMITED BY SIZE
+013324         INTO SUMMARY-LINE.
+013325     WRITE SUMMARY-LINE.
+013330     MOVE SPACES TO SUMMARY-LINE.
+013340     STRING 'TOTAL REJECTED      - ' DELIMITED BY SIZE
+013350         WS-REJECTED-COUNT DELIMITED BY SIZE
+013360         INTO SUMMARY-LINE.
+013370     WRITE SUMMARY-LINE.
+013380     MOVE SPACES TO SUMMARY-LINE.
+013390     STRING 'UNKNOWN ACTIONS     - ' DELIMITED BY SIZE
+013400         WS-UNKNOWN-COUNT DELIMITED BY SIZE
+013410         INTO SUMMARY-LINE.
+013420     WRITE SUMMARY-LINE.
+013425     MOVE SPACES TO SUMMARY-LINE.
+013426     STRING 'SKIPPED (RESTART)   - ' DELIMITED BY SIZE
+013427         WS-SKIPPED-COUNT DELIMITED BY SIZE
+013428         INTO SUMMARY-LINE.
+013429     WRITE SUMMARY-LINE.
+013430 3000-EXIT.
+013440     EXIT.
+013450*-----------------------------------------------------------*
+013460* 9000-TERMINATE - TELL HELLO TO CLOSE ITS OWN FILES, RESET    *
+013465*                  THE CHECKPOINT SINCE TRANIN WAS READ TO A   *
+013467*                  CLEAN EOF, AND CLOSE THIS PROGRAM'S FILES.  *
+013470*-----------------------------------------------------------*
+013480 9000-TERMINATE.
+013481     MOVE 'CLOSEFILES' TO ACTION.
+013482     CALL 'HELLO' USING RCV-PARMS.
+013483     MOVE ZERO TO CHKPT-LAST-SEQ-NUMBER.
+013484     REWRITE CHKPT-REC.
+013490     CLOSE TRAN-FILE.
+013500     CLOSE RUN-SUMMARY-FILE.
+013505     CLOSE CHECKPOINT-FILE.
+013510 9000-EXIT.
+013520     EXIT.
+013530 END PROGRAM HELLODRV.
